@@ -1,48 +1,1107 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NachaParser.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NACHA-FILE ASSIGN TO 'NACHAIN'
+           SELECT NACHA-FILE ASSIGN TO DYNAMIC WS-NACHA-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NACHA-STATUS.
+           SELECT REMIT-OUT-FILE ASSIGN TO 'REMITOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REMIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-LIST-FILE ASSIGN TO 'FILELIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILELIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  NACHA-FILE.
        01  NACHA-RECORD PIC X(80).
 
+       FD  REMIT-OUT-FILE.
+       01  REMIT-OUT-RECORD PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(169).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(211).
+
+       FD  FILE-LIST-FILE.
+       01  FILE-LIST-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF            PIC X VALUE 'N'.
            88  WS-EOF-YES    VALUE 'Y'.
            88  WS-EOF-NO     VALUE 'N'.
        01  WS-SEGMENT        PIC X(80).
        01  WS-ELEMENTS.
-           05  WS-ELEMENT     OCCURS 10 TIMES
+           05  WS-ELEMENT     OCCURS 8 TIMES
                INDEXED BY WS-ELEMENT-INDEX
                PIC X(20).
+       01  WS-ELEMENT-COUNT  PIC 9(02) COMP VALUE ZERO.
+
+      * One record of look-ahead is kept so a CTX addenda chain can be
+      * followed past the record that ends it without losing that
+      * record - it is processed normally on the next iteration.
+       01  WS-PENDING-SW          PIC X VALUE 'N'.
+           88  WS-PENDING-YES         VALUE 'Y'.
+           88  WS-PENDING-NO          VALUE 'N'.
+       01  WS-PENDING-RECORD      PIC X(80).
+
+       01  WS-RECORD-TYPE        PIC X.
+           88  WS-TYPE-FILE-HEADER      VALUE '1'.
+           88  WS-TYPE-BATCH-HEADER     VALUE '5'.
+           88  WS-TYPE-ENTRY-DETAIL     VALUE '6'.
+           88  WS-TYPE-ADDENDA          VALUE '7'.
+           88  WS-TYPE-BATCH-CONTROL    VALUE '8'.
+           88  WS-TYPE-FILE-CONTROL     VALUE '9'.
+
+      * Structural (envelope) validation working-storage.  A file is
+      * only handed to PROCESS-ONE-RECORD once VALIDATE-NACHA-STRUCTURE
+      * has confirmed the 1/5/8/9 envelope is intact end to end.
+       01  WS-VALIDATE-EOF        PIC X VALUE 'N'.
+           88  WS-VALIDATE-EOF-YES    VALUE 'Y'.
+       01  WS-STRUCTURE-SW        PIC X VALUE 'Y'.
+           88  WS-STRUCTURE-OK        VALUE 'Y'.
+           88  WS-STRUCTURE-BAD       VALUE 'N'.
+       01  WS-STRUCTURE-MSG       PIC X(60) VALUE SPACES.
+       01  WS-VALIDATE-LINE-COUNT PIC 9(8) COMP VALUE ZERO.
+       01  WS-FILE-HEADER-SW      PIC X VALUE 'N'.
+           88  WS-FILE-HEADER-SEEN    VALUE 'Y'.
+       01  WS-FILE-CONTROL-SW     PIC X VALUE 'N'.
+           88  WS-FILE-CONTROL-SEEN   VALUE 'Y'.
+       01  WS-BATCH-OPEN-SW       PIC X VALUE 'N'.
+           88  WS-BATCH-OPEN          VALUE 'Y'.
+           88  WS-BATCH-NOT-OPEN      VALUE 'N'.
+
+
+      * Running accumulators used to reconcile Batch Control (8) and
+      * File Control (9) totals against what was actually parsed.
+       01  WS-BATCH-NUMBER            PIC X(10) VALUE SPACES.
+
+      * The Standard Entry Class Code off the Batch Header tells a
+      * CCD+ payment (a single RMR remittance addenda) apart from a
+      * CTX payment (an addenda chain carrying one invoice per TXN
+      * segment), so PARSE-ADDENDA-SEGMENT knows which way to parse.
+       01  WS-BATCH-SEC-CODE          PIC X(03) VALUE SPACES.
+           88  WS-SEC-CTX                 VALUE 'CTX'.
+           88  WS-SEC-CCD                 VALUE 'CCD'.
+
+       01  WS-BATCH-ENTRY-ADDENDA-CNT PIC 9(6)  COMP VALUE ZERO.
+       01  WS-BATCH-ENTRY-HASH        PIC 9(10) COMP VALUE ZERO.
+       01  WS-BATCH-DEBIT-TOTAL       PIC 9(10)V99 COMP-3 VALUE ZERO.
+       01  WS-BATCH-CREDIT-TOTAL      PIC 9(10)V99 COMP-3 VALUE ZERO.
+
+       01  WS-FILE-ENTRY-ADDENDA-CNT  PIC 9(8)  COMP VALUE ZERO.
+       01  WS-FILE-ENTRY-HASH         PIC 9(10) COMP VALUE ZERO.
+       01  WS-FILE-DEBIT-TOTAL        PIC 9(12)V99 COMP-3 VALUE ZERO.
+       01  WS-FILE-CREDIT-TOTAL       PIC 9(12)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CTL-ENTRY-ADDENDA-CNT   PIC 9(6).
+       01  WS-CTL-ENTRY-HASH          PIC 9(10).
+       01  WS-CTL-DEBIT-RAW           PIC 9(10).
+       01  WS-CTL-DEBIT-TOTAL         PIC 9(8)V99.
+       01  WS-CTL-CREDIT-RAW          PIC 9(10).
+       01  WS-CTL-CREDIT-TOTAL        PIC 9(8)V99.
+
+      * File Control (9) totals are file-scoped, not batch-scoped, so
+      * they are decoded into their own fields sized to match
+      * WS-FILE-* instead of reusing the Batch Control fields above -
+      * a busy file's true entry/addenda count or aggregate dollar
+      * total can exceed what a single batch's narrower fields hold.
+       01  WS-CTL-FILE-ENTRY-ADDENDA-CNT PIC 9(8).
+       01  WS-CTL-FILE-ENTRY-HASH        PIC 9(10).
+       01  WS-CTL-FILE-DEBIT-RAW         PIC 9(14).
+       01  WS-CTL-FILE-DEBIT-TOTAL       PIC 9(12)V99.
+       01  WS-CTL-FILE-CREDIT-RAW        PIC 9(14).
+       01  WS-CTL-FILE-CREDIT-TOTAL      PIC 9(12)V99.
+
+       01  WS-TRACE-ROUTING           PIC 9(8).
+
+      * Shared holding area used to convert a raw 10-digit,
+      * two-implied-decimal amount element into a usable numeric value.
+       01  WS-AMOUNT-ELEMENT          PIC X(20).
+       01  WS-AMOUNT-RAW              PIC 9(10).
+       01  WS-AMOUNT-VALUE            PIC 9(8)V99.
+
+      * The remittance Payment Amount, held as a proper numeric value
+      * (not a raw digit string) once parsed off an RMR segment, plus
+      * the edited pictures used to render it for a person (currency
+      * symbol and commas) and for the AR import file (plain decimal
+      * point, no currency symbol or grouping).
+       01  WS-REMIT-AMOUNT-NUM        PIC 9(8)V99 VALUE ZERO.
+       01  WS-REMIT-AMOUNT-EDIT       PIC $$$,$$$,$$9.99.
+       01  WS-REMIT-AMOUNT-FILE       PIC ZZZZZZZ9.99.
+
+      * A CTX addenda chain's TXN segments give the invoice-level
+      * detail (one TXN per invoice or adjustment) that drives
+      * automatic cash application, instead of one lump payment.
+       01  WS-CTX-INVOICE-NUMBER      PIC X(20) VALUE SPACES.
+       01  WS-CTX-ADJ-REASON-CODE     PIC X(04) VALUE SPACES.
+       01  WS-CTX-INVOICE-AMOUNT-NUM  PIC 9(8)V99 VALUE ZERO.
+       01  WS-CTX-INVOICE-AMOUNT-FILE PIC ZZZZZZZ9.99.
+
+      * Set when a CTX addenda chain produces at least one TXN segment,
+      * so PROCESS-ADDENDA-CHAIN knows whether invoice-level detail was
+      * actually written - an RMR-only CTX chain (no TXN ever seen)
+      * still needs the lump-sum WRITE-REMIT-DETAIL or its payment
+      * never reaches the AR import file at all.
+       01  WS-CTX-TXN-SEEN-SW         PIC X VALUE 'N'.
+           88  WS-CTX-TXN-SEEN            VALUE 'Y'.
+
+      * Remittance detail gathered while following a chain of Addenda
+      * (type 7) records for one entry - RMR gives the account and
+      * amount, REF a reference, DTM a date and TXN an invoice line.
+       01  WS-REMIT-DATA.
+           05  WS-REMIT-ACCOUNT       PIC X(20) VALUE SPACES.
+           05  WS-REMIT-REF-QUAL      PIC X(20) VALUE SPACES.
+           05  WS-REMIT-REF-VALUE     PIC X(20) VALUE SPACES.
+           05  WS-REMIT-DATE-QUAL     PIC X(20) VALUE SPACES.
+           05  WS-REMIT-DATE-VALUE    PIC X(20) VALUE SPACES.
+       01  WS-CHAIN-SEQ               PIC 9(4) VALUE ZERO.
+       01  WS-CHAIN-NEXT-SEQ          PIC 9(4).
+       01  WS-CHAIN-DONE-SW           PIC X VALUE 'N'.
+           88  WS-CHAIN-DONE              VALUE 'Y'.
+           88  WS-CHAIN-NOT-DONE           VALUE 'N'.
+
+      * Addenda Type Code (element 3 of a type-7 record) tells apart a
+      * remittance addenda from a Notification of Change or Return
+      * addenda, which carry no RMR/REF/DTM segments of their own.
+       01  WS-ADDENDA-TYPE-CODE       PIC X(02).
+           88  WS-ADDENDA-NOC             VALUE '98'.
+           88  WS-ADDENDA-RETURN          VALUE '99'.
+
+      * Return reason code and original entry trace number captured
+      * from a Return (addenda type 99) segment.
+       01  WS-RETURN-DATA.
+           05  WS-RETURN-REASON-CODE  PIC X(03) VALUE SPACES.
+           05  WS-RETURN-ORIG-TRACE   PIC X(15) VALUE SPACES.
+       01  WS-FILE-RETURN-COUNT       PIC 9(6) COMP VALUE ZERO.
+       01  WS-FILE-NOC-COUNT          PIC 9(6) COMP VALUE ZERO.
+
+      * Remittance report (REMIT-OUT-FILE) working-storage - one output
+      * record per remittance, plus batch and run total footers for
+      * the accounts-receivable cash application import.
+       01  WS-REMIT-OUT-LINE          PIC X(100) VALUE SPACES.
+       01  WS-BATCH-REMIT-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-BATCH-REMIT-TOTAL       PIC 9(10)V99 VALUE ZERO.
+       01  WS-RUN-REMIT-COUNT         PIC 9(8) VALUE ZERO.
+       01  WS-RUN-REMIT-TOTAL         PIC 9(12)V99 VALUE ZERO.
+
+      * Checkpoint/restart working-storage.  A checkpoint is saved
+      * every WS-CHECKPOINT-INTERVAL physical reads of NACHA-FILE so a
+      * large file can be restarted after an abend without reading
+      * (and reconciling) the same records twice.
+       01  WS-CHECKPOINT-STATUS       PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(6) COMP VALUE 1000.
+       01  WS-PHYSICAL-READ-COUNT     PIC 9(8) COMP VALUE ZERO.
+       01  WS-RESTART-RECORD-COUNT    PIC 9(8) VALUE ZERO.
+       01  WS-SKIP-COUNT              PIC 9(8) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT     PIC 9(8) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER    PIC 9(6) COMP VALUE ZERO.
+
+      * A checkpoint also carries the name of the file it was taken
+      * against, so a driver run restarted after a crash mid-FILELIST
+      * does not apply the in-flight file's leftover checkpoint to
+      * whichever file it happens to reach first, plus the file-level
+      * reconciliation accumulators and run remit totals in effect
+      * when it was saved, and the in-flight batch's number and SEC
+      * code, so a restart resumes with the completed-batch totals and
+      * AR output already on record instead of losing them - only the
+      * one batch a checkpoint happens to fall in the middle of still
+      * reconciles on partial data, exactly as before.
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CKPT-FILENAME       PIC X(80).
+           05  WS-CKPT-RECORD-NO      PIC 9(08).
+           05  WS-CKPT-ENTRY-CNT      PIC 9(08).
+           05  WS-CKPT-ENTRY-HASH     PIC 9(10).
+           05  WS-CKPT-DEBIT-TOTAL    PIC 9(12)V99.
+           05  WS-CKPT-CREDIT-TOTAL   PIC 9(12)V99.
+           05  WS-CKPT-REMIT-COUNT    PIC 9(08).
+           05  WS-CKPT-REMIT-TOTAL    PIC 9(12)V99.
+           05  WS-CKPT-BATCH-NUMBER   PIC X(10).
+           05  WS-CKPT-BATCH-SEC      PIC X(03).
+       01  WS-RESTART-MODE-SW         PIC X VALUE 'N'.
+           88  WS-RESTART-MODE            VALUE 'Y'.
+
+      * Segment validation and reject-file working-storage.  A segment
+      * is invalid if UNSTRING overflows (more than 8 '*'-delimited
+      * elements) or its record type element is missing or unknown;
+      * such records are logged to REJECT-FILE instead of being fed
+      * to the reconciliation accumulators.
+       01  WS-SEGMENT-VALID-SW        PIC X VALUE 'Y'.
+           88  WS-SEGMENT-VALID           VALUE 'Y'.
+           88  WS-SEGMENT-INVALID         VALUE 'N'.
+       01  WS-SEGMENT-REASON          PIC X(40) VALUE SPACES.
+       01  WS-REJECT-OUT-LINE         PIC X(211) VALUE SPACES.
+       01  WS-REJECT-RECORD-NO        PIC 9(8) VALUE ZERO.
+       01  WS-REJECT-COUNT            PIC 9(8) COMP VALUE ZERO.
+
+      * Nightly batch driver working-storage.  When a FILELIST control
+      * file is present, NACHA-FILE is dynamically reassigned to each
+      * name it lists in turn, so one run of this program processes an
+      * entire night's transmissions and produces one consolidated
+      * summary instead of a separate job log per file.  With no
+      * FILELIST, the program falls back to its original single-file
+      * behavior against NACHAIN.
+       01  WS-NACHA-FILENAME          PIC X(80) VALUE 'NACHAIN'.
+       01  WS-NACHA-STATUS            PIC XX VALUE SPACES.
+       01  WS-REMIT-STATUS            PIC XX VALUE SPACES.
+       01  WS-FILELIST-STATUS         PIC XX VALUE SPACES.
+       01  WS-DRIVER-MODE-SW          PIC X VALUE 'N'.
+           88  WS-DRIVER-MODE             VALUE 'Y'.
+       01  WS-FILELIST-EOF-SW         PIC X VALUE 'N'.
+           88  WS-FILELIST-EOF            VALUE 'Y'.
+       01  WS-RUN-FILES-PROCESSED     PIC 9(6) COMP VALUE ZERO.
+       01  WS-RUN-FILES-SKIPPED       PIC 9(6) COMP VALUE ZERO.
+       01  WS-RUN-TOTAL-ENTRIES       PIC 9(8) COMP VALUE ZERO.
+       01  WS-RUN-TOTAL-DOLLARS       PIC 9(14)V99 COMP-3 VALUE ZERO.
+       01  WS-RUN-FILE-DOLLARS        PIC 9(12)V99 COMP-3 VALUE ZERO.
 
        PROCEDURE DIVISION.
-           OPEN INPUT NACHA-FILE
-           PERFORM UNTIL WS-EOF-YES
+           PERFORM DETECT-RESTART
+           IF WS-RESTART-MODE
+               OPEN EXTEND REMIT-OUT-FILE
+               IF WS-REMIT-STATUS NOT = '00'
+                   OPEN OUTPUT REMIT-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REMIT-OUT-FILE
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+
+           PERFORM DETECT-DRIVER-MODE
+           IF WS-DRIVER-MODE
+               PERFORM UNTIL WS-FILELIST-EOF
+                   READ FILE-LIST-FILE
+                       AT END
+                           SET WS-FILELIST-EOF TO TRUE
+                       NOT AT END
+                           MOVE FILE-LIST-RECORD TO WS-NACHA-FILENAME
+                           PERFORM PROCESS-ONE-NACHA-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-LIST-FILE
+           ELSE
+               PERFORM PROCESS-ONE-NACHA-FILE
+           END-IF
+
+           IF WS-FILE-RETURN-COUNT > 0 OR WS-FILE-NOC-COUNT > 0
+               DISPLAY 'RETURNS/NOC FILE DETECTED - '
+                   WS-FILE-RETURN-COUNT ' RETURN(S), '
+                   WS-FILE-NOC-COUNT ' NOC(S)'
+           END-IF
+
+           MOVE SPACES TO WS-REMIT-OUT-LINE
+           STRING 'RUN TOTAL,' DELIMITED BY SIZE
+                  WS-RUN-REMIT-COUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-RUN-REMIT-TOTAL DELIMITED BY SIZE
+                  INTO WS-REMIT-OUT-LINE
+           WRITE REMIT-OUT-RECORD FROM WS-REMIT-OUT-LINE
+
+           PERFORM DISPLAY-CONSOLIDATED-SUMMARY
+
+           CLOSE REMIT-OUT-FILE
+           CLOSE REJECT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * DETECT-RESTART peeks at CHECKPOINT-FILE before REMIT-OUT-FILE
+      * is opened, so a prior run's AR output lines are preserved
+      * (OPEN EXTEND) instead of truncated (OPEN OUTPUT) whenever a
+      * checkpoint is on file from an interrupted run.
+      *----------------------------------------------------------------
+       DETECT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-RESTART-MODE TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * DETECT-DRIVER-MODE looks for a FILELIST control file naming
+      * one NACHA file per line.  When present, this run is a nightly
+      * batch driver over every file it lists; when absent, this run
+      * falls back to processing the single file named by
+      * WS-NACHA-FILENAME, exactly as before FILELIST support existed.
+      *----------------------------------------------------------------
+       DETECT-DRIVER-MODE.
+           OPEN INPUT FILE-LIST-FILE
+           IF WS-FILELIST-STATUS = '00'
+               SET WS-DRIVER-MODE TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PROCESS-ONE-NACHA-FILE validates and parses the file currently
+      * named by WS-NACHA-FILENAME, then folds its results into the
+      * run's consolidated file/entry/dollar totals.  A structurally
+      * invalid file aborts the whole run outside driver mode, exactly
+      * as before FILELIST support existed; inside a driver run it is
+      * skipped so the rest of the night's files still get processed.
+      *----------------------------------------------------------------
+       PROCESS-ONE-NACHA-FILE.
+           PERFORM RESET-FOR-NEXT-FILE
+           PERFORM VALIDATE-NACHA-STRUCTURE
+           IF WS-STRUCTURE-BAD
+               DISPLAY 'NACHA FILE STRUCTURE INVALID - '
+                   WS-NACHA-FILENAME ' - ' WS-STRUCTURE-MSG
+               IF NOT WS-DRIVER-MODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO WS-RUN-FILES-SKIPPED
+               END-IF
+           ELSE
+               PERFORM LOAD-CHECKPOINT
+               OPEN INPUT NACHA-FILE
+               IF WS-RESTART-RECORD-COUNT > ZERO
+                   PERFORM SKIP-TO-CHECKPOINT
+               END-IF
+               PERFORM UNTIL WS-EOF-YES
+                   PERFORM READ-NEXT-NACHA-RECORD
+                   IF NOT WS-EOF-YES
+                       PERFORM PROCESS-ONE-RECORD
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+                   END-IF
+               END-PERFORM
+               PERFORM CLEAR-CHECKPOINT
+               CLOSE NACHA-FILE
+
+               COMPUTE WS-RUN-FILE-DOLLARS =
+                   WS-FILE-DEBIT-TOTAL + WS-FILE-CREDIT-TOTAL
+               ADD 1 TO WS-RUN-FILES-PROCESSED
+               ADD WS-FILE-ENTRY-ADDENDA-CNT TO WS-RUN-TOTAL-ENTRIES
+               ADD WS-RUN-FILE-DOLLARS TO WS-RUN-TOTAL-DOLLARS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * RESET-FOR-NEXT-FILE clears every per-file switch and
+      * accumulator before WS-NACHA-FILENAME's structure validation
+      * and parsing begin, so a driver run over several files never
+      * carries state from one file into the next.
+      *----------------------------------------------------------------
+       RESET-FOR-NEXT-FILE.
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-PENDING-SW
+           MOVE 'N' TO WS-VALIDATE-EOF
+           MOVE 'Y' TO WS-STRUCTURE-SW
+           MOVE ZERO TO WS-VALIDATE-LINE-COUNT
+           MOVE 'N' TO WS-FILE-HEADER-SW
+           MOVE 'N' TO WS-FILE-CONTROL-SW
+           MOVE 'N' TO WS-BATCH-OPEN-SW
+           MOVE ZERO TO WS-PHYSICAL-READ-COUNT
+           MOVE ZERO TO WS-RESTART-RECORD-COUNT
+           MOVE ZERO TO WS-FILE-ENTRY-ADDENDA-CNT
+           MOVE ZERO TO WS-FILE-ENTRY-HASH
+           MOVE ZERO TO WS-FILE-DEBIT-TOTAL
+           MOVE ZERO TO WS-FILE-CREDIT-TOTAL.
+
+      *----------------------------------------------------------------
+      * DISPLAY-CONSOLIDATED-SUMMARY reports one set of run totals
+      * covering every file processed - a single nightly summary in
+      * place of a separate job log per file.
+      *----------------------------------------------------------------
+       DISPLAY-CONSOLIDATED-SUMMARY.
+           DISPLAY 'CONSOLIDATED RUN SUMMARY'
+           DISPLAY '  FILES PROCESSED: ' WS-RUN-FILES-PROCESSED
+           DISPLAY '  FILES SKIPPED:   ' WS-RUN-FILES-SKIPPED
+           DISPLAY '  ENTRIES PARSED:  ' WS-RUN-TOTAL-ENTRIES
+           DISPLAY '  RECORDS REJECTED:' WS-REJECT-COUNT
+           DISPLAY '  TOTAL DOLLARS:   ' WS-RUN-TOTAL-DOLLARS.
+
+      *----------------------------------------------------------------
+      * READ-NEXT-NACHA-RECORD returns the record left pending by an
+      * addenda chain look-ahead, if there is one, otherwise reads the
+      * next record from the file.
+      *----------------------------------------------------------------
+       READ-NEXT-NACHA-RECORD.
+           IF WS-PENDING-YES
+               MOVE WS-PENDING-RECORD TO NACHA-RECORD
+               SET WS-PENDING-NO TO TRUE
+           ELSE
                READ NACHA-FILE
                    AT END
                        SET WS-EOF-YES TO TRUE
                    NOT AT END
-                       MOVE NACHA-RECORD TO WS-SEGMENT
-                       IF WS-SEGMENT(1:3) = 'RMR'
-                           PERFORM PARSE-RMR-SEGMENT
-                       END-IF
+                       ADD 1 TO WS-PHYSICAL-READ-COUNT
                END-READ
-           END-PERFORM
-           CLOSE NACHA-FILE
-           STOP RUN.
+           END-IF.
 
-       PARSE-RMR-SEGMENT.
+      *----------------------------------------------------------------
+      * LOAD-CHECKPOINT reads a prior run's checkpoint record, if one
+      * exists and it belongs to the file currently named by
+      * WS-NACHA-FILENAME, so processing can resume after the last
+      * record it successfully completed instead of starting the file
+      * over.  A checkpoint for a different file - the in-flight file
+      * from a driver run a crash interrupted mid-FILELIST - is left
+      * on disk untouched instead of being misapplied to whichever
+      * file this restarted run reaches first.
+      *----------------------------------------------------------------
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-STATUS = '00'
+                   MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-DATA
+                   IF WS-CKPT-FILENAME = WS-NACHA-FILENAME
+                       MOVE WS-CKPT-RECORD-NO TO
+                           WS-RESTART-RECORD-COUNT
+                       MOVE WS-CKPT-ENTRY-CNT TO
+                           WS-FILE-ENTRY-ADDENDA-CNT
+                       MOVE WS-CKPT-ENTRY-HASH TO WS-FILE-ENTRY-HASH
+                       MOVE WS-CKPT-DEBIT-TOTAL TO WS-FILE-DEBIT-TOTAL
+                       MOVE WS-CKPT-CREDIT-TOTAL TO
+                           WS-FILE-CREDIT-TOTAL
+                       MOVE WS-CKPT-REMIT-COUNT TO WS-RUN-REMIT-COUNT
+                       MOVE WS-CKPT-REMIT-TOTAL TO WS-RUN-REMIT-TOTAL
+                       MOVE WS-CKPT-BATCH-NUMBER TO WS-BATCH-NUMBER
+                       MOVE WS-CKPT-BATCH-SEC TO WS-BATCH-SEC-CODE
+                       DISPLAY 'CHECKPOINT FOUND - RESTARTING AFTER '
+                           'RECORD ' WS-RESTART-RECORD-COUNT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SKIP-TO-CHECKPOINT re-reads and discards the records already
+      * accounted for by the last checkpoint so a restarted run does
+      * not process, and reconcile, the same records twice.
+      *----------------------------------------------------------------
+       SKIP-TO-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-RECORD-COUNT
+                       OR WS-EOF-YES
+               PERFORM READ-NEXT-NACHA-RECORD
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * WRITE-CHECKPOINT-IF-DUE saves a fresh checkpoint every
+      * WS-CHECKPOINT-INTERVAL physical reads of NACHA-FILE.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-PHYSICAL-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * SAVE-CHECKPOINT overwrites CHECKPOINT-FILE with the count of
+      * records successfully processed so far, the file-level
+      * reconciliation accumulators and run remit totals in effect at
+      * that point, and the in-flight batch's number and SEC code, so
+      * a restart can pick all of it back up intact.
+      *----------------------------------------------------------------
+       SAVE-CHECKPOINT.
+           MOVE WS-NACHA-FILENAME TO WS-CKPT-FILENAME
+           MOVE WS-PHYSICAL-READ-COUNT TO WS-CKPT-RECORD-NO
+           MOVE WS-FILE-ENTRY-ADDENDA-CNT TO WS-CKPT-ENTRY-CNT
+           MOVE WS-FILE-ENTRY-HASH TO WS-CKPT-ENTRY-HASH
+           MOVE WS-FILE-DEBIT-TOTAL TO WS-CKPT-DEBIT-TOTAL
+           MOVE WS-FILE-CREDIT-TOTAL TO WS-CKPT-CREDIT-TOTAL
+           MOVE WS-RUN-REMIT-COUNT TO WS-CKPT-REMIT-COUNT
+           MOVE WS-RUN-REMIT-TOTAL TO WS-CKPT-REMIT-TOTAL
+           MOVE WS-BATCH-NUMBER TO WS-CKPT-BATCH-NUMBER
+           MOVE WS-BATCH-SEC-CODE TO WS-CKPT-BATCH-SEC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-DATA
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * CLEAR-CHECKPOINT empties the checkpoint file once a run
+      * finishes the whole input, so the next fresh run does not skip
+      * records left over from a completed prior run.
+      *----------------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * VALIDATE-NACHA-STRUCTURE makes a first pass over the file to
+      * confirm it opens with a File Header (1), every Batch Header (5)
+      * is matched by a Batch Control (8), and the file closes with a
+      * File Control (9).  A truncated or otherwise malformed
+      * transmission is rejected here instead of being silently
+      * half-parsed by PROCESS-ONE-RECORD.
+      *----------------------------------------------------------------
+       VALIDATE-NACHA-STRUCTURE.
+           OPEN INPUT NACHA-FILE
+           IF WS-NACHA-STATUS NOT = '00'
+               SET WS-STRUCTURE-BAD TO TRUE
+               STRING 'NACHA FILE WOULD NOT OPEN - STATUS '
+                   WS-NACHA-STATUS DELIMITED BY SIZE
+                   INTO WS-STRUCTURE-MSG
+           ELSE
+               PERFORM UNTIL WS-VALIDATE-EOF-YES
+                   READ NACHA-FILE
+                       AT END
+                           SET WS-VALIDATE-EOF-YES TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-STRUCTURE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE NACHA-FILE
+               PERFORM CHECK-ENVELOPE-COMPLETE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CHECK-ENVELOPE-COMPLETE runs once end of file is reached during
+      * structural validation, confirming the 1/5/8/9 envelope that
+      * CHECK-STRUCTURE-RECORD tracks one record at a time actually
+      * closed out properly.
+      *----------------------------------------------------------------
+       CHECK-ENVELOPE-COMPLETE.
+           IF WS-STRUCTURE-OK
+               EVALUATE TRUE
+                   WHEN NOT WS-FILE-HEADER-SEEN
+                       SET WS-STRUCTURE-BAD TO TRUE
+                       MOVE 'NO FILE HEADER (TYPE 1) RECORD FOUND'
+                           TO WS-STRUCTURE-MSG
+                   WHEN NOT WS-FILE-CONTROL-SEEN
+                       SET WS-STRUCTURE-BAD TO TRUE
+                       MOVE 'NO FILE CONTROL (9) - FILE TRUNCATED'
+                           TO WS-STRUCTURE-MSG
+                   WHEN WS-BATCH-OPEN
+                       SET WS-STRUCTURE-BAD TO TRUE
+                       MOVE 'BATCH HEADER (5) HAS NO BATCH CONTROL (8)'
+                           TO WS-STRUCTURE-MSG
+               END-EVALUATE
+           END-IF.
+
+       CHECK-STRUCTURE-RECORD.
+           ADD 1 TO WS-VALIDATE-LINE-COUNT
+           MOVE NACHA-RECORD(1:1) TO WS-RECORD-TYPE
+
+           IF WS-VALIDATE-LINE-COUNT = 1 AND NOT WS-TYPE-FILE-HEADER
+               SET WS-STRUCTURE-BAD TO TRUE
+               MOVE 'FIRST RECORD IS NOT A FILE HEADER (TYPE 1)'
+                   TO WS-STRUCTURE-MSG
+           END-IF
+
+           IF WS-STRUCTURE-OK
+               EVALUATE TRUE
+                   WHEN WS-TYPE-FILE-HEADER
+                       SET WS-FILE-HEADER-SEEN TO TRUE
+                   WHEN WS-TYPE-BATCH-HEADER
+                       IF WS-BATCH-OPEN
+                           SET WS-STRUCTURE-BAD TO TRUE
+                           MOVE 'BATCH HEADER (5) WHILE BATCH OPEN'
+                               TO WS-STRUCTURE-MSG
+                       ELSE
+                           SET WS-BATCH-OPEN TO TRUE
+                       END-IF
+                   WHEN WS-TYPE-ENTRY-DETAIL
+                   WHEN WS-TYPE-ADDENDA
+                       IF WS-BATCH-NOT-OPEN
+                           SET WS-STRUCTURE-BAD TO TRUE
+                           MOVE 'ENTRY OR ADDENDA OUTSIDE AN OPEN BATCH'
+                               TO WS-STRUCTURE-MSG
+                       END-IF
+                   WHEN WS-TYPE-BATCH-CONTROL
+                       IF WS-BATCH-NOT-OPEN
+                           SET WS-STRUCTURE-BAD TO TRUE
+                           MOVE 'BATCH CONTROL (8) WITH NO BATCH HEADER'
+                               TO WS-STRUCTURE-MSG
+                       ELSE
+                           SET WS-BATCH-NOT-OPEN TO TRUE
+                       END-IF
+                   WHEN WS-TYPE-FILE-CONTROL
+                       IF WS-BATCH-OPEN
+                           SET WS-STRUCTURE-BAD TO TRUE
+                           MOVE 'FILE CONTROL (9) WHILE BATCH OPEN'
+                               TO WS-STRUCTURE-MSG
+                       ELSE
+                           SET WS-FILE-CONTROL-SEEN TO TRUE
+                       END-IF
+                   WHEN OTHER
+                       SET WS-STRUCTURE-BAD TO TRUE
+                       STRING 'UNRECOGNIZED RECORD TYPE CODE: '
+                           WS-RECORD-TYPE DELIMITED BY SIZE
+                           INTO WS-STRUCTURE-MSG
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PROCESS-ONE-RECORD splits the current record into '*'-delimited
+      * elements and routes it by NACHA record type.  Entry, Addenda,
+      * Batch Control and File Control records all feed the running
+      * reconciliation totals; only Addenda (type 7) records carry
+      * remittance data.
+      *----------------------------------------------------------------
+       PROCESS-ONE-RECORD.
+           MOVE NACHA-RECORD TO WS-SEGMENT
+           PERFORM SPLIT-NACHA-SEGMENT
+
+           IF WS-SEGMENT-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-TYPE-BATCH-HEADER
+                       PERFORM PROCESS-BATCH-HEADER
+                   WHEN WS-TYPE-ENTRY-DETAIL
+                       PERFORM PROCESS-ENTRY-DETAIL
+                   WHEN WS-TYPE-ADDENDA
+                       PERFORM PROCESS-ADDENDA-CHAIN
+                   WHEN WS-TYPE-BATCH-CONTROL
+                       PERFORM RECONCILE-BATCH-CONTROL
+                   WHEN WS-TYPE-FILE-CONTROL
+                       PERFORM RECONCILE-FILE-CONTROL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       SPLIT-NACHA-SEGMENT.
+           SET WS-SEGMENT-VALID TO TRUE
+           MOVE SPACES TO WS-SEGMENT-REASON
+           MOVE SPACES TO WS-ELEMENTS
+           MOVE ZERO TO WS-ELEMENT-COUNT
            UNSTRING WS-SEGMENT DELIMITED BY '*'
                INTO WS-ELEMENT (1)
                     WS-ELEMENT (2)
                     WS-ELEMENT (3)
                     WS-ELEMENT (4)
-           DISPLAY 'Account Number: ' WS-ELEMENT (3)
-           DISPLAY 'Payment Amount: ' WS-ELEMENT (4).
+                    WS-ELEMENT (5)
+                    WS-ELEMENT (6)
+                    WS-ELEMENT (7)
+                    WS-ELEMENT (8)
+               TALLYING IN WS-ELEMENT-COUNT
+               ON OVERFLOW
+                   SET WS-SEGMENT-INVALID TO TRUE
+                   MOVE 'TOO MANY DELIMITED ELEMENTS'
+                       TO WS-SEGMENT-REASON
+           END-UNSTRING
+           MOVE WS-ELEMENT (1) (1:1) TO WS-RECORD-TYPE
+
+           IF WS-SEGMENT-VALID
+               EVALUATE TRUE
+                   WHEN WS-ELEMENT (1) = SPACES
+                       SET WS-SEGMENT-INVALID TO TRUE
+                       MOVE 'MISSING RECORD TYPE ELEMENT'
+                           TO WS-SEGMENT-REASON
+                   WHEN WS-TYPE-FILE-HEADER
+                       CONTINUE
+                   WHEN WS-TYPE-BATCH-HEADER
+                       IF WS-ELEMENT-COUNT < 4
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR BATCH HEADER'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN WS-TYPE-ENTRY-DETAIL
+                       IF WS-ELEMENT-COUNT < 6
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR ENTRY DETAIL'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN WS-TYPE-ADDENDA
+                       IF WS-ELEMENT-COUNT < 4
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR ADDENDA'
+                               TO WS-SEGMENT-REASON
+                       ELSE
+                           PERFORM CHECK-ADDENDA-ELEMENTS
+                       END-IF
+                   WHEN WS-TYPE-BATCH-CONTROL
+                       IF WS-ELEMENT-COUNT < 5
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR BATCH CONTROL'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN WS-TYPE-FILE-CONTROL
+                       IF WS-ELEMENT-COUNT < 7
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR FILE CONTROL'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN OTHER
+                       SET WS-SEGMENT-INVALID TO TRUE
+                       MOVE 'UNRECOGNIZED RECORD TYPE CODE'
+                           TO WS-SEGMENT-REASON
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CHECK-ADDENDA-ELEMENTS tightens the addenda element-count check
+      * by segment identifier instead of a single flat minimum, since
+      * a short record that happens to carry four '*'-delimited
+      * elements (just enough for the type code, sequence number,
+      * addenda type code and a segment identifier) still passes the
+      * generic check but leaves PARSE-RMR-SEGMENT/PARSE-CTX-SEGMENT
+      * reading blank, cleared-to-spaces elements for the account and
+      * amount fields - a well-formed-looking reject hiding inside a
+      * silent $0.00 remittance.  A Return or NOC addenda's element 4
+      * is a reason code, not a segment identifier, so it is exempt.
+      *----------------------------------------------------------------
+       CHECK-ADDENDA-ELEMENTS.
+           MOVE WS-ELEMENT (3) TO WS-ADDENDA-TYPE-CODE
+           IF WS-ADDENDA-RETURN OR WS-ADDENDA-NOC
+               CONTINUE
+           ELSE
+               EVALUATE WS-ELEMENT (4)
+                   WHEN 'RMR'
+                   WHEN 'REF'
+                   WHEN 'DTM'
+                       IF WS-ELEMENT-COUNT < 6
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR RMR/REF/DTM'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN 'TXN'
+                       IF WS-ELEMENT-COUNT < 7
+                           SET WS-SEGMENT-INVALID TO TRUE
+                           MOVE 'TOO FEW ELEMENTS FOR TXN SEGMENT'
+                               TO WS-SEGMENT-REASON
+                       END-IF
+                   WHEN OTHER
+                       SET WS-SEGMENT-INVALID TO TRUE
+                       MOVE 'UNRECOGNIZED ADDENDA SEGMENT ID'
+                           TO WS-SEGMENT-REASON
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-REJECT-RECORD logs a malformed segment to REJECT-FILE:
+      * the originating file, its position within that file, the
+      * reason it was rejected, and the raw 80-byte record itself, so
+      * it can be corrected and resubmitted.  The originating filename
+      * is needed because a driver run shares one REJECT-FILE and one
+      * record-number counter (reset per file) across every file in
+      * the FILELIST - without it, reject lines from two different
+      * files could carry the same record number.
+      *----------------------------------------------------------------
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-PHYSICAL-READ-COUNT TO WS-REJECT-RECORD-NO
+           MOVE SPACES TO WS-REJECT-OUT-LINE
+           STRING WS-NACHA-FILENAME DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-REJECT-RECORD-NO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SEGMENT-REASON DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SEGMENT DELIMITED BY SIZE
+                  INTO WS-REJECT-OUT-LINE
+           WRITE REJECT-RECORD FROM WS-REJECT-OUT-LINE.
+
+      *----------------------------------------------------------------
+      * PROCESS-ADDENDA-CHAIN follows a CTX addenda chain across as
+      * many type-7 records as share consecutive addenda sequence
+      * numbers, feeding each one to PARSE-RMR-SEGMENT so the RMR, REF
+      * and DTM segments of the EDI 820 payload are all captured, not
+      * just the first.  The record that ends the chain (a non-addenda
+      * record, or one whose sequence breaks) is left pending so the
+      * main loop still processes it normally.
+      *----------------------------------------------------------------
+       PROCESS-ADDENDA-CHAIN.
+           MOVE SPACES TO WS-REMIT-DATA
+           MOVE ZERO TO WS-REMIT-AMOUNT-NUM
+           MOVE 'N' TO WS-CTX-TXN-SEEN-SW
+           MOVE WS-ELEMENT (2) (1:4) TO WS-CHAIN-SEQ
+           PERFORM PARSE-ADDENDA-SEGMENT
+           ADD 1 TO WS-BATCH-ENTRY-ADDENDA-CNT
+           SET WS-CHAIN-NOT-DONE TO TRUE
+
+           PERFORM UNTIL WS-CHAIN-DONE
+               PERFORM READ-NEXT-NACHA-RECORD
+               IF WS-EOF-YES
+                   SET WS-CHAIN-DONE TO TRUE
+               ELSE
+                   PERFORM WRITE-CHECKPOINT-IF-DUE
+                   MOVE NACHA-RECORD TO WS-SEGMENT
+                   PERFORM SPLIT-NACHA-SEGMENT
+                   IF WS-SEGMENT-INVALID
+                       PERFORM WRITE-REJECT-RECORD
+                       SET WS-CHAIN-DONE TO TRUE
+                   ELSE
+                       MOVE WS-ELEMENT (2) (1:4) TO WS-CHAIN-NEXT-SEQ
+                       IF WS-TYPE-ADDENDA
+                          AND WS-CHAIN-NEXT-SEQ = WS-CHAIN-SEQ + 1
+                           MOVE WS-CHAIN-NEXT-SEQ TO WS-CHAIN-SEQ
+                           PERFORM PARSE-ADDENDA-SEGMENT
+                           ADD 1 TO WS-BATCH-ENTRY-ADDENDA-CNT
+                       ELSE
+                           MOVE NACHA-RECORD TO WS-PENDING-RECORD
+                           SET WS-PENDING-YES TO TRUE
+                           SET WS-CHAIN-DONE TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-REMIT-ACCOUNT NOT = SPACES
+               MOVE WS-REMIT-AMOUNT-NUM TO WS-REMIT-AMOUNT-EDIT
+               DISPLAY 'Account Number: ' WS-REMIT-ACCOUNT
+               DISPLAY 'Payment Amount: ' WS-REMIT-AMOUNT-EDIT
+               IF NOT WS-SEC-CTX OR NOT WS-CTX-TXN-SEEN
+                   PERFORM WRITE-REMIT-DETAIL
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-REMIT-DETAIL appends one remittance to the AR cash
+      * application import file and folds its amount into the running
+      * batch and run totals used for the footer records.
+      *----------------------------------------------------------------
+       WRITE-REMIT-DETAIL.
+           MOVE WS-REMIT-AMOUNT-NUM TO WS-REMIT-AMOUNT-FILE
+           MOVE SPACES TO WS-REMIT-OUT-LINE
+           STRING WS-REMIT-ACCOUNT DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-REMIT-AMOUNT-FILE DELIMITED BY SIZE
+                  INTO WS-REMIT-OUT-LINE
+           WRITE REMIT-OUT-RECORD FROM WS-REMIT-OUT-LINE
+
+           ADD 1 TO WS-BATCH-REMIT-COUNT
+           ADD WS-REMIT-AMOUNT-NUM TO WS-BATCH-REMIT-TOTAL.
+
+      *----------------------------------------------------------------
+      * PARSE-ADDENDA-SEGMENT routes the current Addenda (type 7)
+      * record by its addenda type code: a Return is handed to
+      * PARSE-RETURN-SEGMENT, a Notification of Change is only
+      * counted (it carries no remittance data), and everything else
+      * is a remittance addenda, parsed by SEC code - a CTX batch's
+      * addenda chain gets invoice-level handling, everything else
+      * (CCD+ and the like) gets the single RMR/REF/DTM handling.
+      *----------------------------------------------------------------
+       PARSE-ADDENDA-SEGMENT.
+           MOVE WS-ELEMENT (3) TO WS-ADDENDA-TYPE-CODE
+           EVALUATE TRUE
+               WHEN WS-ADDENDA-RETURN
+                   PERFORM PARSE-RETURN-SEGMENT
+               WHEN WS-ADDENDA-NOC
+                   ADD 1 TO WS-FILE-NOC-COUNT
+               WHEN WS-SEC-CTX
+                   PERFORM PARSE-CTX-SEGMENT
+               WHEN WS-SEC-CCD
+                   PERFORM PARSE-RMR-SEGMENT
+               WHEN OTHER
+                   PERFORM PARSE-RMR-SEGMENT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * PARSE-RETURN-SEGMENT extracts the return reason code and the
+      * original entry trace number from a Return addenda so the
+      * entry that was returned can be matched back to its original
+      * transmission.
+      *----------------------------------------------------------------
+       PARSE-RETURN-SEGMENT.
+           MOVE WS-ELEMENT (4) TO WS-RETURN-REASON-CODE
+           MOVE WS-ELEMENT (5) TO WS-RETURN-ORIG-TRACE
+           ADD 1 TO WS-FILE-RETURN-COUNT
+           DISPLAY 'RETURN - REASON CODE: ' WS-RETURN-REASON-CODE
+               ' ORIGINAL TRACE: ' WS-RETURN-ORIG-TRACE
+           PERFORM WRITE-RETURN-DETAIL.
+
+      *----------------------------------------------------------------
+      * WRITE-RETURN-DETAIL appends one return's reason code and
+      * original trace number to the AR import file so the return can
+      * be matched back to the payment that was sent, instead of only
+      * ever reaching the console.
+      *----------------------------------------------------------------
+       WRITE-RETURN-DETAIL.
+           MOVE SPACES TO WS-REMIT-OUT-LINE
+           STRING 'RETURN,' DELIMITED BY SIZE
+                  WS-RETURN-ORIG-TRACE DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-RETURN-REASON-CODE DELIMITED BY SPACE
+                  INTO WS-REMIT-OUT-LINE
+           WRITE REMIT-OUT-RECORD FROM WS-REMIT-OUT-LINE.
+
+      *----------------------------------------------------------------
+      * PARSE-RMR-SEGMENT captures the current Addenda record's EDI 820
+      * segment into WS-REMIT-DATA according to its segment identifier.
+      *----------------------------------------------------------------
+       PARSE-RMR-SEGMENT.
+           EVALUATE WS-ELEMENT (4)
+               WHEN 'RMR'
+                   MOVE WS-ELEMENT (5) TO WS-REMIT-ACCOUNT
+                   MOVE WS-ELEMENT (6) TO WS-AMOUNT-ELEMENT
+                   PERFORM CONVERT-AMOUNT-ELEMENT
+                   MOVE WS-AMOUNT-VALUE TO WS-REMIT-AMOUNT-NUM
+               WHEN 'REF'
+                   MOVE WS-ELEMENT (5) TO WS-REMIT-REF-QUAL
+                   MOVE WS-ELEMENT (6) TO WS-REMIT-REF-VALUE
+               WHEN 'DTM'
+                   MOVE WS-ELEMENT (5) TO WS-REMIT-DATE-QUAL
+                   MOVE WS-ELEMENT (6) TO WS-REMIT-DATE-VALUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * PARSE-CTX-SEGMENT handles a CTX addenda chain: a TXN segment
+      * carries one invoice's number, amount and adjustment reason
+      * code and is written straight to the AR import file so it can
+      * drive cash application against that one open invoice, instead
+      * of rolling every invoice on the payment into a single lump
+      * remittance.  Every other segment identifier (RMR, REF, DTM) is
+      * the same EDI 820 data a CCD+ addenda carries, so it's handled
+      * by PARSE-RMR-SEGMENT the same way.
+      *----------------------------------------------------------------
+       PARSE-CTX-SEGMENT.
+           IF WS-ELEMENT (4) = 'TXN'
+               SET WS-CTX-TXN-SEEN TO TRUE
+               MOVE WS-ELEMENT (5) TO WS-CTX-INVOICE-NUMBER
+               MOVE WS-ELEMENT (6) TO WS-AMOUNT-ELEMENT
+               PERFORM CONVERT-AMOUNT-ELEMENT
+               MOVE WS-AMOUNT-VALUE TO WS-CTX-INVOICE-AMOUNT-NUM
+               MOVE WS-ELEMENT (7) TO WS-CTX-ADJ-REASON-CODE
+               PERFORM WRITE-CTX-INVOICE-DETAIL
+           ELSE
+               PERFORM PARSE-RMR-SEGMENT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-CTX-INVOICE-DETAIL appends one CTX invoice line to the
+      * AR cash application import file and folds its amount into the
+      * running batch and run totals used for the footer records.
+      *----------------------------------------------------------------
+       WRITE-CTX-INVOICE-DETAIL.
+           MOVE WS-CTX-INVOICE-AMOUNT-NUM TO WS-CTX-INVOICE-AMOUNT-FILE
+           MOVE SPACES TO WS-REMIT-OUT-LINE
+           STRING 'INVOICE,' DELIMITED BY SIZE
+                  WS-REMIT-ACCOUNT DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-CTX-INVOICE-NUMBER DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-CTX-INVOICE-AMOUNT-FILE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CTX-ADJ-REASON-CODE DELIMITED BY SPACE
+                  INTO WS-REMIT-OUT-LINE
+           WRITE REMIT-OUT-RECORD FROM WS-REMIT-OUT-LINE
+
+           ADD 1 TO WS-BATCH-REMIT-COUNT
+           ADD WS-CTX-INVOICE-AMOUNT-NUM TO WS-BATCH-REMIT-TOTAL.
+
+      *----------------------------------------------------------------
+      * PROCESS-BATCH-HEADER resets the per-batch reconciliation
+      * accumulators - a Batch Header always precedes its entries.
+      *----------------------------------------------------------------
+       PROCESS-BATCH-HEADER.
+           MOVE WS-ELEMENT (4) TO WS-BATCH-NUMBER
+           MOVE WS-ELEMENT (2) TO WS-BATCH-SEC-CODE
+           MOVE ZERO TO WS-BATCH-ENTRY-ADDENDA-CNT
+           MOVE ZERO TO WS-BATCH-ENTRY-HASH
+           MOVE ZERO TO WS-BATCH-DEBIT-TOTAL
+           MOVE ZERO TO WS-BATCH-CREDIT-TOTAL
+           MOVE ZERO TO WS-BATCH-REMIT-COUNT
+           MOVE ZERO TO WS-BATCH-REMIT-TOTAL.
+
+      *----------------------------------------------------------------
+      * PROCESS-ENTRY-DETAIL folds a payment entry into the running
+      * batch totals: one to the entry/addenda count, the ODFI routing
+      * portion of its trace number into the entry hash, and its
+      * amount into the debit or credit total per its transaction code.
+      *----------------------------------------------------------------
+       PROCESS-ENTRY-DETAIL.
+           ADD 1 TO WS-BATCH-ENTRY-ADDENDA-CNT
+           MOVE WS-ELEMENT (6) (1:8) TO WS-TRACE-ROUTING
+           ADD WS-TRACE-ROUTING TO WS-BATCH-ENTRY-HASH
+
+           MOVE WS-ELEMENT (4) TO WS-AMOUNT-ELEMENT
+           PERFORM CONVERT-AMOUNT-ELEMENT
+
+           EVALUATE WS-ELEMENT (2)
+               WHEN '22'
+               WHEN '23'
+               WHEN '32'
+               WHEN '33'
+                   ADD WS-AMOUNT-VALUE TO WS-BATCH-CREDIT-TOTAL
+               WHEN '27'
+               WHEN '28'
+               WHEN '37'
+               WHEN '38'
+                   ADD WS-AMOUNT-VALUE TO WS-BATCH-DEBIT-TOTAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * RECONCILE-BATCH-CONTROL compares the Batch Control (8) record's
+      * counts and totals against what was actually accumulated while
+      * this batch's entries and addenda were processed, then rolls the
+      * batch totals up into the file-level accumulators.
+      *----------------------------------------------------------------
+       RECONCILE-BATCH-CONTROL.
+           MOVE WS-ELEMENT (2) TO WS-CTL-ENTRY-ADDENDA-CNT
+           MOVE WS-ELEMENT (3) TO WS-CTL-ENTRY-HASH
+           MOVE WS-ELEMENT (4) (1:10) TO WS-CTL-DEBIT-RAW
+           COMPUTE WS-CTL-DEBIT-TOTAL = WS-CTL-DEBIT-RAW / 100
+           MOVE WS-ELEMENT (5) (1:10) TO WS-CTL-CREDIT-RAW
+           COMPUTE WS-CTL-CREDIT-TOTAL = WS-CTL-CREDIT-RAW / 100
+
+           IF WS-CTL-ENTRY-ADDENDA-CNT NOT = WS-BATCH-ENTRY-ADDENDA-CNT
+              OR WS-CTL-ENTRY-HASH NOT = WS-BATCH-ENTRY-HASH
+              OR WS-CTL-DEBIT-TOTAL NOT = WS-BATCH-DEBIT-TOTAL
+              OR WS-CTL-CREDIT-TOTAL NOT = WS-BATCH-CREDIT-TOTAL
+               DISPLAY WS-NACHA-FILENAME ' - BATCH ' WS-BATCH-NUMBER
+                   ' OUT OF BALANCE - SEE BATCH CONTROL RECORD'
+           END-IF
+
+           ADD WS-BATCH-ENTRY-ADDENDA-CNT TO WS-FILE-ENTRY-ADDENDA-CNT
+           ADD WS-BATCH-ENTRY-HASH TO WS-FILE-ENTRY-HASH
+           ADD WS-BATCH-DEBIT-TOTAL TO WS-FILE-DEBIT-TOTAL
+           ADD WS-BATCH-CREDIT-TOTAL TO WS-FILE-CREDIT-TOTAL
+
+           MOVE SPACES TO WS-REMIT-OUT-LINE
+           STRING 'BATCH TOTAL,' DELIMITED BY SIZE
+                  WS-BATCH-NUMBER DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-BATCH-REMIT-COUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-BATCH-REMIT-TOTAL DELIMITED BY SIZE
+                  INTO WS-REMIT-OUT-LINE
+           WRITE REMIT-OUT-RECORD FROM WS-REMIT-OUT-LINE
+
+           ADD WS-BATCH-REMIT-COUNT TO WS-RUN-REMIT-COUNT
+           ADD WS-BATCH-REMIT-TOTAL TO WS-RUN-REMIT-TOTAL.
+
+      *----------------------------------------------------------------
+      * RECONCILE-FILE-CONTROL compares the File Control (9) record's
+      * file-level counts and totals against everything accumulated
+      * across all batches in the run.
+      *----------------------------------------------------------------
+       RECONCILE-FILE-CONTROL.
+           MOVE WS-ELEMENT (4) TO WS-CTL-FILE-ENTRY-ADDENDA-CNT
+           MOVE WS-ELEMENT (5) TO WS-CTL-FILE-ENTRY-HASH
+           MOVE WS-ELEMENT (6) (1:14) TO WS-CTL-FILE-DEBIT-RAW
+           COMPUTE WS-CTL-FILE-DEBIT-TOTAL = WS-CTL-FILE-DEBIT-RAW / 100
+           MOVE WS-ELEMENT (7) (1:14) TO WS-CTL-FILE-CREDIT-RAW
+           COMPUTE WS-CTL-FILE-CREDIT-TOTAL =
+               WS-CTL-FILE-CREDIT-RAW / 100
+
+           IF WS-CTL-FILE-ENTRY-ADDENDA-CNT NOT =
+                  WS-FILE-ENTRY-ADDENDA-CNT
+              OR WS-CTL-FILE-ENTRY-HASH NOT = WS-FILE-ENTRY-HASH
+              OR WS-CTL-FILE-DEBIT-TOTAL NOT = WS-FILE-DEBIT-TOTAL
+              OR WS-CTL-FILE-CREDIT-TOTAL NOT = WS-FILE-CREDIT-TOTAL
+               DISPLAY WS-NACHA-FILENAME
+                   ' - FILE OUT OF BALANCE - SEE FILE CONTROL RECORD'
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CONVERT-AMOUNT-ELEMENT turns a raw 10-digit, two-implied-
+      * decimal amount string (WS-AMOUNT-ELEMENT) into a usable numeric
+      * value (WS-AMOUNT-VALUE).
+      *----------------------------------------------------------------
+       CONVERT-AMOUNT-ELEMENT.
+           MOVE WS-AMOUNT-ELEMENT (1:10) TO WS-AMOUNT-RAW
+           COMPUTE WS-AMOUNT-VALUE = WS-AMOUNT-RAW / 100.
